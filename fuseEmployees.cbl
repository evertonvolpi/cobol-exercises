@@ -1,71 +1,245 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FUSEEMPLOYEES.
+       AUTHOR.     EVERTON VOLPI.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  EV  REPLACED THE MERGE VERB WITH A BALANCED
+      *                   MATCH-MERGE SO DUPLICATE EMPLOYEE IDS CAN
+      *                   BE DETECTED AND EACH SIDE'S RECORD COUNT
+      *                   TRACKED AS THE TWO FILES ARE COMBINED
+      *   2026-08-08  EV  ADDED FILE STATUS CHECKS AFTER EACH OPEN
+      *   2026-08-08  EV  ADDED CONTROL-TOTAL BALANCING REPORT
+      *   2026-08-08  EV  BROKE OUT ACME/FUSE RECORDS INTO NAMED
+      *                   FIELDS INSTEAD OF FLAT 50-BYTE BLOBS
+      *   2026-08-08  EV  ADDED PER-SOURCE EXTRACT FILES AND A
+      *                   SOURCE CODE ON EACH SORTED.NEW RECORD
+      *
+      * NOTE: ACMEFILE AND FUSEINCFILE ARE EXPECTED TO ARRIVE ALREADY
+      * IN ASCENDING EMPLOYEE-ID SEQUENCE, THE SAME PRECONDITION THE
+      * ORIGINAL MERGE STATEMENT REQUIRED OF ITS INPUTS.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	   SELECT ACMEFILE ASSIGN TO "ACME.DAT"
-           FILE STATUS IS ACME-FILE-CHECK-KEY
-		   ORGANIZATION IS LINE SEQUENTIAL.
-
-	   SELECT FUSEINCFILE ASSIGN TO "FUSESINC.DAT"
-           FILE STATUS IS FUSE-FILE-CHECK-KEY
-	       ORGANIZATION IS LINE SEQUENTIAL.
-    
-       SELECT SORTEDFILE ASSIGN TO "SORTED.NEW"
-           ORGANIZATION IS LINE SEQUENTIAL.
-		
-       SELECT WORKFILE ASSIGN TO "WORK.TMP".
-	               
+           SELECT ACMEFILE ASSIGN TO "ACME.DAT"
+               FILE STATUS IS ACME-FILE-CHECK-KEY
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FUSEINCFILE ASSIGN TO "FUSESINC.DAT"
+               FILE STATUS IS FUSE-FILE-CHECK-KEY
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTEDFILE ASSIGN TO "SORTED.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACMEXTRACTFILE ASSIGN TO "ACMEEXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FUSEXTRACTFILE ASSIGN TO "FUSEEXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUPEXCPTFILE ASSIGN TO "DUPEXCPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-	   FD ACMEFILE.
-	   01 ACMEDETAILS     PIC X(50).
-	
+       FD ACMEFILE.
+       01 ACME-RECORD.
+           05 ACME-EMPLOYEE-ID   PIC 9(7).
+           05 ACME-LAST-NAME     PIC X(10).
+           05 ACME-FIRST-NAME    PIC X(10).
+           05 ACME-DEPARTMENT    PIC X(10).
+           05 ACME-HIRE-DATE     PIC 9(8).
+           05 ACME-GENDER        PIC X.
+           05 FILLER             PIC X(4).
+
        FD FUSEINCFILE.
-	   01 FUSEINCDETAILS  PIC X(50).
-				
+       01 FUSE-RECORD.
+           05 FUSE-EMPLOYEE-ID   PIC 9(7).
+           05 FUSE-LAST-NAME     PIC X(10).
+           05 FUSE-FIRST-NAME    PIC X(10).
+           05 FUSE-DEPARTMENT    PIC X(10).
+           05 FUSE-HIRE-DATE     PIC 9(8).
+           05 FUSE-GENDER        PIC X.
+           05 FILLER             PIC X(4).
+
        FD SORTEDFILE.
-	   01 SORTDETAILS        PIC X(50).	
-				
-       SD WORKFILE.
-       01 WORKREC.
-          	02 WEMPLOYEE-ID   PIC 9(7).
-			02 WEMPLOYEELNAME PIC X(10).
-			02 WEMPLOYEEFNAME PIC X(10).
-			02 FILLER        PIC X(17).
-		    02 WGENRE        PIC X(1).		  
-            02 FILLER        PIC X.	   
-   
+       01 SORTED-RECORD.
+           05 SR-EMPLOYEE-ID     PIC 9(7).
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-LAST-NAME       PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-FIRST-NAME      PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-DEPARTMENT      PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-HIRE-DATE       PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-GENDER          PIC X.
+           05 FILLER             PIC X VALUE SPACE.
+           05 SR-SOURCE          PIC X.
+               88 SR-SOURCE-ACME     VALUE "A".
+               88 SR-SOURCE-FUSE     VALUE "F".
+
+       FD ACMEXTRACTFILE.
+       01 ACMEXTRACT-RECORD     PIC X(53).
+
+       FD FUSEXTRACTFILE.
+       01 FUSEXTRACT-RECORD     PIC X(53).
+
+       FD DUPEXCPTFILE.
+       01 DUPEXCPT-RECORD.
+           05 DE-EMPLOYEE-ID        PIC 9(7).
+           05 FILLER                PIC X VALUE SPACE.
+           05 DE-ACME-LAST-NAME     PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 DE-ACME-FIRST-NAME    PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 DE-FUSE-LAST-NAME     PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 DE-FUSE-FIRST-NAME    PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.   
-   
-	   01  WS-WORK-AREAS.
-	       05  ACME-FILE-CHECK-KEY   PIC X(2).
-           05  FUSE-FILE-CHECK-KEY    PIC X(2).
-		 
+           05 FILLER      PIC X(27) VALUE
+              'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  ACME-FILE-CHECK-KEY   PIC X(2).
+           05  FUSE-FILE-CHECK-KEY   PIC X(2).
+           05  WS-ACME-EOF-SW        PIC X VALUE "N".
+               88  WS-ACME-EOF           VALUE "Y".
+           05  WS-FUSE-EOF-SW        PIC X VALUE "N".
+               88  WS-FUSE-EOF           VALUE "Y".
+           05  WS-ACME-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-FUSE-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-SORTED-COUNT       PIC 9(5) VALUE ZERO.
+           05  WS-DUPLICATE-COUNT    PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        0050-START.
            PERFORM 0100-READ-EMPLOYEES.
+           PERFORM 0900-BALANCE-REPORT.
            PERFORM 9000-END-PROGRAM.
        0050-END.
 
        0100-READ-EMPLOYEES.
 
-		   OPEN INPUT ACMEFILE, FUSEINCFILE.
-		   				
-		   MERGE WORKFILE ON ASCENDING KEY 
-		      WEMPLOYEE-ID
-		      USING ACMEFILE,FUSEINCFILE
-			  GIVING SORTEDFILE.
-		   
-	   0100-END.
-	   
-	   9000-END-PROGRAM.
-           CLOSE ACMEFILE, FUSEINCFILE.    	 
-                
-           STOP RUN.         
-          END PROGRAM FUSEEMPLOYEES.
\ No newline at end of file
+           OPEN INPUT ACMEFILE.
+           IF ACME-FILE-CHECK-KEY NOT = "00"
+               DISPLAY "FUSEEMPLOYEES: ACME.DAT COULD NOT BE OPENED "
+                   "- FILE STATUS ", ACME-FILE-CHECK-KEY
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT FUSEINCFILE.
+           IF FUSE-FILE-CHECK-KEY NOT = "00"
+               DISPLAY "FUSEEMPLOYEES: FUSESINC.DAT COULD NOT BE "
+                   "OPENED - FILE STATUS ", FUSE-FILE-CHECK-KEY
+               CLOSE ACMEFILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SORTEDFILE, ACMEXTRACTFILE, FUSEXTRACTFILE,
+               DUPEXCPTFILE.
+
+           PERFORM 0150-READ-ACME.
+           PERFORM 0160-READ-FUSE.
+
+           PERFORM 0200-MATCH-MERGE-STEP
+               UNTIL WS-ACME-EOF AND WS-FUSE-EOF.
+       0100-END.
+
+       0150-READ-ACME.
+           READ ACMEFILE
+               AT END SET WS-ACME-EOF TO TRUE
+           END-READ.
+       0150-END.
+
+       0160-READ-FUSE.
+           READ FUSEINCFILE
+               AT END SET WS-FUSE-EOF TO TRUE
+           END-READ.
+       0160-END.
+
+       0200-MATCH-MERGE-STEP.
+           EVALUATE TRUE
+               WHEN WS-ACME-EOF
+                   PERFORM 0220-WRITE-FUSE-RECORD
+                   PERFORM 0160-READ-FUSE
+               WHEN WS-FUSE-EOF
+                   PERFORM 0210-WRITE-ACME-RECORD
+                   PERFORM 0150-READ-ACME
+               WHEN ACME-EMPLOYEE-ID = FUSE-EMPLOYEE-ID
+                   PERFORM 0230-WRITE-DUPLICATE
+                   PERFORM 0210-WRITE-ACME-RECORD
+                   PERFORM 0220-WRITE-FUSE-RECORD
+                   PERFORM 0150-READ-ACME
+                   PERFORM 0160-READ-FUSE
+               WHEN ACME-EMPLOYEE-ID < FUSE-EMPLOYEE-ID
+                   PERFORM 0210-WRITE-ACME-RECORD
+                   PERFORM 0150-READ-ACME
+               WHEN OTHER
+                   PERFORM 0220-WRITE-FUSE-RECORD
+                   PERFORM 0160-READ-FUSE
+           END-EVALUATE.
+       0200-END.
+
+       0210-WRITE-ACME-RECORD.
+           MOVE SPACES TO SORTED-RECORD.
+           MOVE ACME-EMPLOYEE-ID TO SR-EMPLOYEE-ID.
+           MOVE ACME-LAST-NAME   TO SR-LAST-NAME.
+           MOVE ACME-FIRST-NAME  TO SR-FIRST-NAME.
+           MOVE ACME-DEPARTMENT  TO SR-DEPARTMENT.
+           MOVE ACME-HIRE-DATE   TO SR-HIRE-DATE.
+           MOVE ACME-GENDER      TO SR-GENDER.
+           SET SR-SOURCE-ACME TO TRUE.
+           WRITE SORTED-RECORD.
+           WRITE ACMEXTRACT-RECORD FROM SORTED-RECORD.
+           ADD 1 TO WS-ACME-COUNT.
+           ADD 1 TO WS-SORTED-COUNT.
+       0210-END.
+
+       0220-WRITE-FUSE-RECORD.
+           MOVE SPACES TO SORTED-RECORD.
+           MOVE FUSE-EMPLOYEE-ID TO SR-EMPLOYEE-ID.
+           MOVE FUSE-LAST-NAME   TO SR-LAST-NAME.
+           MOVE FUSE-FIRST-NAME  TO SR-FIRST-NAME.
+           MOVE FUSE-DEPARTMENT  TO SR-DEPARTMENT.
+           MOVE FUSE-HIRE-DATE   TO SR-HIRE-DATE.
+           MOVE FUSE-GENDER      TO SR-GENDER.
+           SET SR-SOURCE-FUSE TO TRUE.
+           WRITE SORTED-RECORD.
+           WRITE FUSEXTRACT-RECORD FROM SORTED-RECORD.
+           ADD 1 TO WS-FUSE-COUNT.
+           ADD 1 TO WS-SORTED-COUNT.
+       0220-END.
+
+       0230-WRITE-DUPLICATE.
+           MOVE SPACES TO DUPEXCPT-RECORD.
+           MOVE ACME-EMPLOYEE-ID TO DE-EMPLOYEE-ID.
+           MOVE ACME-LAST-NAME   TO DE-ACME-LAST-NAME.
+           MOVE ACME-FIRST-NAME  TO DE-ACME-FIRST-NAME.
+           MOVE FUSE-LAST-NAME   TO DE-FUSE-LAST-NAME.
+           MOVE FUSE-FIRST-NAME  TO DE-FUSE-FIRST-NAME.
+           WRITE DUPEXCPT-RECORD.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+       0230-END.
+
+       0900-BALANCE-REPORT.
+           DISPLAY "FUSEEMPLOYEES MERGE BALANCING REPORT".
+           DISPLAY "  RECORDS READ FROM ACME.DAT ......: ",
+               WS-ACME-COUNT.
+           DISPLAY "  RECORDS READ FROM FUSESINC.DAT ...: ",
+               WS-FUSE-COUNT.
+           DISPLAY "  RECORDS WRITTEN TO SORTED.NEW ....: ",
+               WS-SORTED-COUNT.
+           DISPLAY "  DUPLICATE EMPLOYEE IDS FOUND .....: ",
+               WS-DUPLICATE-COUNT.
+       0900-END.
+
+       9000-END-PROGRAM.
+           CLOSE ACMEFILE, FUSEINCFILE, SORTEDFILE, ACMEXTRACTFILE,
+               FUSEXTRACTFILE, DUPEXCPTFILE.
+           STOP RUN.
+       END PROGRAM FUSEEMPLOYEES.
