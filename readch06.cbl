@@ -1,5 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READCH06.
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-08  EV  WIRED UP THE ALLGAMESKEY BROWSE-ALL OPTION
+      *  2026-08-08  EV  ADDED TEAM NAME SEARCH MODE
+      *  2026-08-08  EV  ADDED UPDATE MODE FOR ATTENDANCE/NOTES
+      *  2026-08-08  EV  ADDED RE-PROMPT ON AN INVALID READTYPE ENTRY
+      *  2026-08-08  EV  ADDED DATE-RANGE BATCH REPORT MODE
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -36,6 +43,17 @@
                88 GAMEIDKEY       VALUE 1.
                88 GAMEDATEKEY     VALUE 2.
                88 ALLGAMESKEY     VALUE 3.
+               88 TEAMKEY         VALUE 4.
+               88 UPDATEKEY       VALUE 5.
+               88 DATERANGEKEY    VALUE 6.
+
+           05 WS-VALID-ENTRY-SWITCH   PIC X VALUE "N".
+               88 WS-VALID-ENTRY          VALUE "Y".
+               88 WS-INVALID-ENTRY        VALUE "N".
+
+           05 WS-TEAM-NAME         PIC X(12).
+           05 WS-RANGE-START-DATE  PIC X(10).
+           05 WS-RANGE-END-DATE    PIC X(10).
 
            05 PRINTGAME.
                10 PRTGAMEID            PIC X(36).
@@ -49,48 +67,209 @@
 
        PROCEDURE DIVISION.
        0100-START.
-           OPEN INPUT BASEBALL.
+           OPEN I-O BASEBALL.
+
+           PERFORM 0110-PROMPT-FOR-READTYPE
+               UNTIL WS-VALID-ENTRY.
+
+           EVALUATE TRUE
+               WHEN GAMEIDKEY
+                   PERFORM 0200-LOOKUP-BY-ID
+               WHEN GAMEDATEKEY
+                   PERFORM 0210-LOOKUP-BY-DATE
+               WHEN ALLGAMESKEY
+                   PERFORM 0220-LIST-ALL-GAMES
+               WHEN TEAMKEY
+                   PERFORM 0230-LOOKUP-BY-TEAM
+               WHEN UPDATEKEY
+                   PERFORM 0240-UPDATE-GAME
+               WHEN DATERANGEKEY
+                   PERFORM 0250-DATE-RANGE-REPORT
+           END-EVALUATE.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0110-PROMPT-FOR-READTYPE.
            DISPLAY "ID (1): ".
            DISPLAY "DATE (2): ".
+           DISPLAY "ALL GAMES (3): ".
+           DISPLAY "TEAM NAME (4): ".
+           DISPLAY "UPDATE A GAME (5): ".
+           DISPLAY "DATE RANGE REPORT (6): ".
 
            ACCEPT READTYPE.
 
-           IF GAMEIDKEY
-               DISPLAY "ID (36 DIGITS): "
-                   WITH NO ADVANCING
-               ACCEPT GAMEID
-               READ BASEBALL
-                   KEY IS GAMEID
-                   INVALID KEY DISPLAY "ERROR: ", FILE-CHECK-KEY
+           IF GAMEIDKEY OR GAMEDATEKEY OR ALLGAMESKEY
+                   OR TEAMKEY OR UPDATEKEY OR DATERANGEKEY
+               SET WS-VALID-ENTRY TO TRUE
+           ELSE
+               DISPLAY "INVALID SELECTION - PLEASE ENTER A NUMBER "
+                   "FROM 1 TO 6"
+               SET WS-INVALID-ENTRY TO TRUE
+           END-IF.
+       0110-END.
+
+       0200-LOOKUP-BY-ID.
+           DISPLAY "ID (36 DIGITS): "
+               WITH NO ADVANCING.
+           ACCEPT GAMEID.
+           READ BASEBALL
+               KEY IS GAMEID
+               INVALID KEY DISPLAY "ERROR: ", FILE-CHECK-KEY
+           END-READ.
+
+           IF RECORDFOUND
+               PERFORM 0900-DISPLAY-GAME
+           END-IF.
+       0200-END.
+
+       0210-LOOKUP-BY-DATE.
+           DISPLAY "DATE (10 DIGITS YYYY-MM-DD): "
+               WITH NO ADVANCING.
+           ACCEPT GAMEDATE.
+           READ BASEBALL
+               KEY IS GAMEDATE
+               INVALID KEY DISPLAY "ERROR: ", FILE-CHECK-KEY
+           END-READ.
+
+           IF RECORDFOUND
+               PERFORM 0900-DISPLAY-GAME
+           END-IF.
+       0210-END.
+
+       0220-LIST-ALL-GAMES.
+           MOVE LOW-VALUES TO GAMEID.
+           START BASEBALL KEY IS NOT LESS THAN GAMEID
+               INVALID KEY
+                   DISPLAY "NO RECORDS FOUND"
+                   SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ BASEBALL NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
                END-READ
-           END-IF
+               PERFORM 0225-LIST-ONE-GAME UNTIL ENDOFFILE
+           END-IF.
+       0220-END.
 
-           IF GAMEDATEKEY
-               DISPLAY "DATE (10 DIGITS YYYY-MM-DD): "
-                   WITH NO ADVANCING
-               ACCEPT GAMEDATE
-               READ BASEBALL
-                   KEY IS GAMEDATE
-                   INVALID KEY DISPLAY "ERROR: ", FILE-CHECK-KEY
+       0225-LIST-ONE-GAME.
+           PERFORM 0900-DISPLAY-GAME.
+           READ BASEBALL NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+       0225-END.
+
+       0230-LOOKUP-BY-TEAM.
+           DISPLAY "TEAM NAME (12 CHARACTERS): "
+               WITH NO ADVANCING.
+           ACCEPT WS-TEAM-NAME.
+
+           MOVE LOW-VALUES TO GAMEID.
+           START BASEBALL KEY IS NOT LESS THAN GAMEID
+               INVALID KEY
+                   DISPLAY "NO RECORDS FOUND"
+                   SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ BASEBALL NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
                END-READ
+               PERFORM 0235-CHECK-ONE-TEAM-GAME UNTIL ENDOFFILE
            END-IF.
+       0230-END.
+
+       0235-CHECK-ONE-TEAM-GAME.
+           IF GAMEHOMETEAM = WS-TEAM-NAME
+                   OR GAMEAWAYTEAM = WS-TEAM-NAME
+               PERFORM 0900-DISPLAY-GAME
+           END-IF.
+
+           READ BASEBALL NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+       0235-END.
+
+       0240-UPDATE-GAME.
+           DISPLAY "ID (36 DIGITS) TO UPDATE: "
+               WITH NO ADVANCING.
+           ACCEPT GAMEID.
+           READ BASEBALL
+               KEY IS GAMEID
+               INVALID KEY DISPLAY "ERROR: ", FILE-CHECK-KEY
+           END-READ.
 
            IF RECORDFOUND
-               MOVE GAMEID TO PRTGAMEID
-               MOVE GAMEYEAR       TO PRTGAMEYEAR      
-               MOVE GAMEDATE       TO PRTGAMEDATE       
-               MOVE GAMETIME       TO PRTGAMETIME       
-               MOVE GAMEATTENDANCE TO PRTGAMEATTENDANCE
-               MOVE GAMEHOMETEAM   TO PRTGAMEHOMETEAM   
-               MOVE GAMEAWAYTEAM   TO PRTGAMEAWAYTEAM   
-               MOVE GAMEMOREINFO   TO PRTGAMEMOREINFO
-
-               DISPLAY PRINTGAME
+               DISPLAY "CURRENT ATTENDANCE: ", GAMEATTENDANCE
+               DISPLAY "NEW ATTENDANCE (5 DIGITS): "
+                   WITH NO ADVANCING
+               ACCEPT GAMEATTENDANCE
+
+               DISPLAY "CURRENT NOTES: ", GAMEMOREINFO
+               DISPLAY "NEW NOTES (35 CHARACTERS): "
+                   WITH NO ADVANCING
+               ACCEPT GAMEMOREINFO
+
+               REWRITE GAMERECORD
+                   INVALID KEY
+                       DISPLAY "ERROR ON REWRITE: ", FILE-CHECK-KEY
+               END-REWRITE
+
+               IF RECORDFOUND
+                   DISPLAY "RECORD UPDATED"
+               END-IF
            END-IF.
+       0240-END.
 
-           PERFORM 9000-END-PROGRAM.
+       0250-DATE-RANGE-REPORT.
+           DISPLAY "START DATE (YYYY-MM-DD): "
+               WITH NO ADVANCING.
+           ACCEPT WS-RANGE-START-DATE.
+           DISPLAY "END DATE (YYYY-MM-DD): "
+               WITH NO ADVANCING.
+           ACCEPT WS-RANGE-END-DATE.
+
+           MOVE WS-RANGE-START-DATE TO GAMEDATE.
+           START BASEBALL KEY IS NOT LESS THAN GAMEDATE
+               INVALID KEY
+                   DISPLAY "NO RECORDS FOUND IN RANGE"
+                   SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ BASEBALL NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+               PERFORM 0255-CHECK-ONE-RANGE-GAME UNTIL ENDOFFILE
+           END-IF.
+       0250-END.
+
+       0255-CHECK-ONE-RANGE-GAME.
+           IF GAMEDATE > WS-RANGE-END-DATE
+               SET ENDOFFILE TO TRUE
+           ELSE
+               PERFORM 0900-DISPLAY-GAME
+               READ BASEBALL NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
+       0255-END.
+
+       0900-DISPLAY-GAME.
+           MOVE GAMEID TO PRTGAMEID.
+           MOVE GAMEYEAR       TO PRTGAMEYEAR
+           MOVE GAMEDATE       TO PRTGAMEDATE
+           MOVE GAMETIME       TO PRTGAMETIME
+           MOVE GAMEATTENDANCE TO PRTGAMEATTENDANCE
+           MOVE GAMEHOMETEAM   TO PRTGAMEHOMETEAM
+           MOVE GAMEAWAYTEAM   TO PRTGAMEAWAYTEAM
+           MOVE GAMEMOREINFO   TO PRTGAMEMOREINFO.
 
-       0100-END.      
+           DISPLAY PRINTGAME.
+       0900-END.
 
        9000-END-PROGRAM.
            CLOSE BASEBALL.
