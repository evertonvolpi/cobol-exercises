@@ -2,25 +2,229 @@
        PROGRAM-ID. "BMICALCULATOR".
        AUTHOR.     EVERTON VOLPI.
       * This program reads input from the user
+      * and computes body-mass index, either for one person
+      * interactively or for a whole roster file in batch.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  EV  ADDED BATCH MODE AGAINST BMIROSTER.DAT
+      *   2026-08-08  EV  ADDED BMI CATEGORY CLASSIFICATION
+      *   2026-08-08  EV  ADDED METRIC UNITS SUPPORT
+      *   2026-08-08  EV  ADDED HEIGHT RANGE VALIDATION
+      *   2026-08-08  EV  ADDED BMIHISTORY.DAT AUDIT TRAIL
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "BMIROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-FILE ASSIGN TO "BMIHISTORY.DAT"
+               FILE STATUS IS WS-HISTORY-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD.
+           88 END-OF-ROSTER          VALUE HIGH-VALUES.
+           05 ROSTER-EMPLOYEE-ID     PIC X(9).
+           05 ROSTER-WEIGHT          PIC 999.
+           05 ROSTER-HEIGHT          PIC 999.
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WEIGHT           PIC 999.
        01 HEIGHT_INCHES    PIC 999.
        01 BMI              PIC 999V99.
 
+       01 WS-RUN-MODE           PIC X.
+           88 WS-BATCH-MODE         VALUE "B" "b".
+
+       01 WS-BMI-CATEGORY       PIC X(11).
+
+       01 WS-UNITS              PIC X.
+           88 WS-UNITS-METRIC       VALUE "M" "m".
+
+       01 WS-WEIGHT-KG          PIC 999V9.
+       01 WS-HEIGHT-CM          PIC 999V9.
+
+       01 WS-HEIGHT-VALID       PIC X.
+           88 WS-HEIGHT-OK          VALUE "Y".
+           88 WS-HEIGHT-NOT-OK      VALUE "N".
+
+       01 WS-CURRENT-ID         PIC X(9).
+
+       01 WS-HISTORY-FILE-STATUS PIC XX.
+           88 WS-HISTORY-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-HISTORY-LINE.
+           05 WSH-EMPLOYEE-ID   PIC X(9).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-WEIGHT        PIC ZZ9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-HEIGHT        PIC ZZ9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-BMI           PIC ZZ9.99.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-CATEGORY      PIC X(11).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-DATE          PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WSH-TIME          PIC 9(6).
+
+       01 WS-LISTING-LINE.
+           05 WSL-EMPLOYEE-ID   PIC X(9).
+           05 FILLER            PIC XX VALUE SPACES.
+           05 WSL-WEIGHT        PIC ZZ9.
+           05 FILLER            PIC XX VALUE SPACES.
+           05 WSL-HEIGHT        PIC ZZ9.
+           05 FILLER            PIC XX VALUE SPACES.
+           05 WSL-BMI           PIC ZZ9.99.
+           05 FILLER            PIC XX VALUE SPACES.
+           05 WSL-CATEGORY      PIC X(11).
+
        PROCEDURE DIVISION.
        0100-START-HERE.
-           DISPLAY "Enter your weight".    
-           ACCEPT WEIGHT.
+           DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-FILE-NOT-FOUND
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF.
+
+           IF WS-BATCH-MODE
+               PERFORM 0400-BATCH-PROCESS THRU 0400-BATCH-PROCESS-EXIT
+           ELSE
+               PERFORM 0200-INTERACTIVE-PROCESS
+                   THRU 0200-INTERACTIVE-PROCESS-EXIT
+           END-IF.
+
+           CLOSE HISTORY-FILE.
+
+           STOP RUN.
+
+       0200-INTERACTIVE-PROCESS.
+           DISPLAY "Units - (S)tandard lb/in or (M)etric kg/cm: "
+               WITH NO ADVANCING.
+           ACCEPT WS-UNITS.
+
+           IF WS-UNITS-METRIC
+               DISPLAY "Enter your weight in kilograms"
+               ACCEPT WS-WEIGHT-KG
+               COMPUTE WEIGHT = WS-WEIGHT-KG * 2.20462
+           ELSE
+               DISPLAY "Enter your weight"
+               ACCEPT WEIGHT
+           END-IF.
+
+           SET WS-HEIGHT-NOT-OK TO TRUE.
+           PERFORM UNTIL WS-HEIGHT-OK
+               IF WS-UNITS-METRIC
+                   DISPLAY "Enter your height in centimeters"
+                   ACCEPT WS-HEIGHT-CM
+                   COMPUTE HEIGHT_INCHES = WS-HEIGHT-CM / 2.54
+               ELSE
+                   DISPLAY "Enter your height in inches"
+                   ACCEPT HEIGHT_INCHES
+               END-IF
+               PERFORM 0250-VALIDATE-HEIGHT
+                   THRU 0250-VALIDATE-HEIGHT-EXIT
+               IF WS-HEIGHT-NOT-OK
+                   DISPLAY "Height must be between 020 and 100 inches"
+                   DISPLAY "Please re-enter"
+               END-IF
+           END-PERFORM.
+
+           PERFORM 0300-COMPUTE-BMI THRU 0300-COMPUTE-BMI-EXIT.
+
+           DISPLAY "Your BMI is: ", BMI, " (", WS-BMI-CATEGORY, ")".
+
+           MOVE SPACES TO WS-CURRENT-ID.
+           PERFORM 0500-WRITE-HISTORY THRU 0500-WRITE-HISTORY-EXIT.
+       0200-INTERACTIVE-PROCESS-EXIT.
+           EXIT.
+
+       0300-COMPUTE-BMI.
+           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
+
+           EVALUATE TRUE
+               WHEN BMI < 18.5
+                   MOVE "UNDERWEIGHT" TO WS-BMI-CATEGORY
+               WHEN BMI < 25.0
+                   MOVE "NORMAL"      TO WS-BMI-CATEGORY
+               WHEN BMI < 30.0
+                   MOVE "OVERWEIGHT"  TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESE"       TO WS-BMI-CATEGORY
+           END-EVALUATE.
+       0300-COMPUTE-BMI-EXIT.
+           EXIT.
+
+       0250-VALIDATE-HEIGHT.
+           IF HEIGHT_INCHES < 20 OR HEIGHT_INCHES > 100
+               SET WS-HEIGHT-NOT-OK TO TRUE
+           ELSE
+               SET WS-HEIGHT-OK TO TRUE
+           END-IF.
+       0250-VALIDATE-HEIGHT-EXIT.
+           EXIT.
+
+       0500-WRITE-HISTORY.
+           MOVE WS-CURRENT-ID   TO WSH-EMPLOYEE-ID.
+           MOVE WEIGHT          TO WSH-WEIGHT.
+           MOVE HEIGHT_INCHES   TO WSH-HEIGHT.
+           MOVE BMI             TO WSH-BMI.
+           MOVE WS-BMI-CATEGORY TO WSH-CATEGORY.
+           ACCEPT WSH-DATE FROM DATE YYYYMMDD.
+           ACCEPT WSH-TIME FROM TIME.
+
+           WRITE HISTORY-RECORD FROM WS-HISTORY-LINE.
+       0500-WRITE-HISTORY-EXIT.
+           EXIT.
+
+       0400-BATCH-PROCESS.
+           OPEN INPUT ROSTER-FILE.
+           READ ROSTER-FILE
+               AT END SET END-OF-ROSTER TO TRUE
+           END-READ.
+
+           DISPLAY "EMPLOYEE-ID  WEIGHT  HEIGHT     BMI  CATEGORY".
+           PERFORM 0420-BATCH-ONE THRU 0420-BATCH-ONE-EXIT
+               UNTIL END-OF-ROSTER.
+
+           CLOSE ROSTER-FILE.
+       0400-BATCH-PROCESS-EXIT.
+           EXIT.
 
-           DISPLAY "Enter your height in inches".
-           ACCEPT HEIGHT_INCHES.           
+       0420-BATCH-ONE.
+           MOVE ROSTER-WEIGHT TO WEIGHT.
+           MOVE ROSTER-HEIGHT TO HEIGHT_INCHES.
 
-           COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
+           PERFORM 0250-VALIDATE-HEIGHT THRU 0250-VALIDATE-HEIGHT-EXIT.
+           IF WS-HEIGHT-OK
+               PERFORM 0300-COMPUTE-BMI THRU 0300-COMPUTE-BMI-EXIT
+               MOVE ROSTER-EMPLOYEE-ID TO WSL-EMPLOYEE-ID
+               MOVE WEIGHT             TO WSL-WEIGHT
+               MOVE HEIGHT_INCHES      TO WSL-HEIGHT
+               MOVE BMI                TO WSL-BMI
+               MOVE WS-BMI-CATEGORY    TO WSL-CATEGORY
+               DISPLAY WS-LISTING-LINE
+               MOVE ROSTER-EMPLOYEE-ID TO WS-CURRENT-ID
+               PERFORM 0500-WRITE-HISTORY THRU 0500-WRITE-HISTORY-EXIT
+           ELSE
+               DISPLAY "SKIPPED " ROSTER-EMPLOYEE-ID
+                   " - HEIGHT OUT OF RANGE ON FILE"
+           END-IF.
 
-           DISPLAY "Your BMI is: ", BMI, "%".
+           READ ROSTER-FILE
+               AT END SET END-OF-ROSTER TO TRUE
+           END-READ.
+       0420-BATCH-ONE-EXIT.
+           EXIT.
 
-       STOP RUN.
        END PROGRAM BMICALCULATOR.
