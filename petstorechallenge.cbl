@@ -1,181 +1,488 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PETSTORECHALLENGE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
-		   ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT PETSALESREPORT ASSIGN TO "PETSALESREPORT.DAT".
-               
-       DATA DIVISION.
-	   FILE SECTION.
-       FD PETSALESFILE.
-	   01 SALESDETAILS.
-		   88 ENDOFSALESFILE VALUE HIGH-VALUES.
-           02 CUSTOMER-ID      PIC 9(7).
-		   02 CUSTOMERNAME.
-		      05  LASTNAME     PIC X(15).
-		      05  FIRSTNAME    PIC X(15).
-           02 PETITEM OCCURS 3 TIMES.
-	   	      05 DESCRIPTION   PIC X(20).
-			  05 PRICE         PIC 999999V99.
-              05 QUANTITY      PIC 99999.
-				   
-       FD PETSALESREPORT.
-       01 VALID-SALES-RECORD   PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       
-       01  WS-A PIC 9(1) VALUE 1.
-
-	   01  WS-FIELDS.
-		   05  WS-TOTAL-QUANT  PIC 999.
-		   05  WS-QUANT-C      PIC 999.
-		   05  WS-ITEM-TOTAL   PIC 9999V99.
-		   05  WS-TOTAL-SALE   PIC 99999V99.
-		   05  WS-SALE-C       PIC 99999V99.
-    
-       01  WS-DATE.
-           05  WS-YEAR         PIC 99.
-           05  WS-MONTH        PIC 99.
-           05  WS-DAY          PIC 99.	   
-		   
-       01  HEADING-LINE-1.
-           05 FILLER           PIC X(46) VALUE SPACES.
-           05 FILLER           PIC X(21) VALUE 'PET SUPPLIES AND MORE'.
-       
-       01  HEADING-LINE-2.
-           05 FILLER           PIC X(16) VALUE 'ITEM DESCRIPTION'.
-           05 FILLER           PIC X(20) VALUE SPACES.
-           05 FILLER           PIC X(11)  VALUE 'PRICE'.
-           05 FILLER           PIC X(2) VALUE SPACES.
-           05 FILLER           PIC X(11)  VALUE 'QUANTITY'.
-           05 FILLER           PIC X(2) VALUE SPACES.
-           05 FILLER           PIC X(11)  VALUE 'TOTAL'.
-        		
-	   01  DETAIL-LINE.
-           05 FILLER           PIC X(5)  VALUE SPACES.
-           05 DET-DESCRIPTION  PIC X(20).
-           05 FILLER           PIC X(9)  VALUE SPACES.
-           05 DET-PRICE        PIC $,$$9.99.
-           05 FILLER           PIC X(8)  VALUE SPACES.
-           05 DET-QUANTITY     PIC Z9.
-           05 FILLER           PIC X(7)  VALUE SPACES.
-           05 DET-ITEM-TOTAL   PIC $$,$$9.99.
-
-       01  DETAIL-CUSTOMER-LINE-1.
-           05 FILLER           PIC X(20) VALUE SPACES.
-           05 FILLER           PIC X(20) VALUE '===================='.
-           05 FILLER           PIC X(20) VALUE '===================='.
-           05 FILLER           PIC X(20) VALUE '===================='.
-		           
-       01  DETAIL-CUSTOMER-LINE-2.
-           05 FILLER           PIC X(20) VALUE SPACES.
-           05 DET-CUSTOMER     PIC X(15).
-           05 FILLER           PIC X(10) VALUE 'QUANTITY: '.
-           05 DET-QUANTITY-C   PIC 99999.
-           05 FILLER           PIC X(2)  VALUE SPACES.
-           05 FILLER           PIC X(10) VALUE 'SUB-TOTAL:'.
-           05 DET-PRICE-C      PIC $$$,$$9.99.
-           05 FILLER           PIC X(2)  VALUE SPACES.
-       
-       01  BLANK-LINE.
-           05 FILLER           PIC X(80) VALUE SPACES.
-
-	   01  DETAIL-TOTAL-LINE.
-           05 FILLER           PIC X(7) VALUE SPACES.
-	       05 FILLER           PIC X(19)  VALUE 
-	          "    TOTAL QUANITY: ".
-	       05 DET-TOTAL-QUANT  PIC 999. 
-	       05 FILLER           PIC XX.
-	       05 FILLER           PIC X(23)  VALUE 
-	          "TOTAL AMOUNT: ".
-	       05 FILLER           PIC X(1)  VALUE SPACES.
-	       05 DET-TOT-SALES    PIC $$,$$$,$$9.99.
-	       05 FILLER           PIC X(3)  VALUE SPACES.
-		
-       PROCEDURE DIVISION.
-       0100-START.
-           OPEN INPUT PETSALESFILE. 
-           OPEN OUTPUT PETSALESREPORT. 
-            READ PETSALESFILE
-			  AT END SET ENDOFSALESFILE TO TRUE
-			  END-READ.
-      *     DISPLAY HEADING-LINE-1.
-           WRITE VALID-SALES-RECORD FROM HEADING-LINE-1
-               AFTER ADVANCING 1 LINE.
-           WRITE VALID-SALES-RECORD FROM HEADING-LINE-2
-               AFTER ADVANCING 1 LINE.
-      *     DISPLAY HEADING-LINE-2.
-		   
-		   PERFORM 0200-PROCESS-CUSTOMER UNTIL ENDOFSALESFILE
-		   PERFORM 0290-PRINT-TOTAL.
-		   PERFORM 0300-STOP-RUN.
-	   0100-END.	
-		   
-       0200-PROCESS-CUSTOMER.
-
-           MOVE 0 TO WS-SALE-C.
-           MOVE 0 TO WS-QUANT-C.
-           MOVE 1 TO WS-A.
-
-           PERFORM 0220-PROCESS-ITEMS 3 TIMES.
-			
-		   COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-SALE-C.
-		   COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + WS-QUANT-C.
-           
-           MOVE LASTNAME TO DET-CUSTOMER.
-           MOVE WS-QUANT-C TO DET-QUANTITY-C.
-           MOVE WS-SALE-C TO DET-PRICE-C.
-
-           WRITE VALID-SALES-RECORD FROM DETAIL-CUSTOMER-LINE-1
-               AFTER ADVANCING 1 LINE.               
-           WRITE VALID-SALES-RECORD FROM DETAIL-CUSTOMER-LINE-2
-               AFTER ADVANCING 1 LINE.
-           WRITE VALID-SALES-RECORD FROM BLANK-LINE
-               AFTER ADVANCING 1 LINE.
-      *     DISPLAY DETAIL-CUSTOMER-LINE-1.
-      *     DISPLAY DETAIL-CUSTOMER-LINE-2.
-
-           READ PETSALESFILE
-			  AT END SET ENDOFSALESFILE TO TRUE
-			  END-READ.
-
-       0200-END.
-
-       0220-PROCESS-ITEMS.
-
-           MOVE DESCRIPTION(WS-A) TO DET-DESCRIPTION.
-		   MOVE PRICE(WS-A) TO DET-PRICE.
-		   MOVE QUANTITY(WS-A) TO DET-QUANTITY.
-
-	   	   COMPUTE WS-ITEM-TOTAL = PRICE(WS-A) * QUANTITY(WS-A).
-           COMPUTE WS-QUANT-C = WS-QUANT-C + QUANTITY(WS-A).
-           COMPUTE WS-SALE-C = WS-SALE-C + WS-ITEM-TOTAL.
-		   
-		   MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
-           WRITE VALID-SALES-RECORD FROM DETAIL-LINE
-               AFTER ADVANCING 1 LINE.
-      *     DISPLAY DETAIL-LINE.  
-
-           ADD 1 TO WS-A.
-
-       0220-END.
-	   
-       0290-PRINT-TOTAL. 			
-		     
-		   MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
-		   MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-		 
-           WRITE VALID-SALES-RECORD FROM DETAIL-TOTAL-LINE.
-      *     DISPLAY DETAIL-TOTAL-LINE.
-		   		   
-	   0290-END.
-		
-       0300-STOP-RUN.
-	       CLOSE PETSALESFILE.
-           CLOSE PETSALESREPORT.
-           STOP RUN.
-           
-       END PROGRAM PETSTORECHALLENGE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETSTORECHALLENGE.
+       AUTHOR.     EVERTON VOLPI.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  EV  ADDED TOP-SELLING ITEMS ROLLUP BY DESCRIPTION
+      *   2026-08-08  EV  ADDED SALES TAX LINE TO CUSTOMER SUBTOTAL
+      *   2026-08-08  EV  CHANGED PETITEM TO OCCURS DEPENDING ON SO A
+      *                   SALE CAN CARRY MORE THAN 3 ITEMS
+      *   2026-08-08  EV  ADDED CUSTOMERHIST.DAT LIFETIME SPEND TRACKING
+      *   2026-08-08  EV  ADDED REORDER-ALERT CROSS-CHECK AGAINST
+      *                   PETINVENTORY.DAT
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
+		   ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PETSALESREPORT ASSIGN TO "PETSALESREPORT.DAT".
+
+           SELECT INVENTORYFILE ASSIGN TO "PETINVENTORY.DAT"
+               FILE STATUS IS WS-INVENTORY-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMERHISTFILE ASSIGN TO "CUSTOMERHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTHIST-FILE-STATUS.
+
+       DATA DIVISION.
+	   FILE SECTION.
+       FD PETSALESFILE.
+	   01 SALESDETAILS.
+           02 CUSTOMER-ID      PIC 9(7).
+		   02 CUSTOMERNAME.
+		      05  LASTNAME     PIC X(15).
+		      05  FIRSTNAME    PIC X(15).
+           02 ITEM-COUNT       PIC 9.
+           02 PETITEM OCCURS 1 TO 9 TIMES
+                  DEPENDING ON ITEM-COUNT.
+	   	      05 DESCRIPTION   PIC X(20).
+			  05 PRICE         PIC 999999V99.
+              05 QUANTITY      PIC 99999.
+
+       FD PETSALESREPORT.
+       01 VALID-SALES-RECORD   PIC X(80).
+
+       FD INVENTORYFILE.
+       01 INVENTORY-RECORD.
+           88 ENDOFINVENTORY   VALUE HIGH-VALUES.
+           05 INV-DESCRIPTION           PIC X(20).
+           05 INV-ON-HAND                PIC 9(5).
+           05 INV-REORDER-THRESHOLD      PIC 9(5).
+
+       FD CUSTOMERHISTFILE.
+       01 CUSTOMERHIST-RECORD.
+           05 CH-CUSTOMER-ID        PIC 9(7).
+           05 CH-CUSTOMER-NAME      PIC X(31).
+           05 CH-LIFETIME-QUANTITY  PIC 9(7).
+           05 CH-LIFETIME-SALES     PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-A PIC 9(1) VALUE 1.
+
+	   01  WS-FIELDS.
+		   05  WS-TOTAL-QUANT  PIC 999 VALUE ZERO.
+		   05  WS-QUANT-C      PIC 999.
+		   05  WS-ITEM-TOTAL   PIC 9999V99.
+		   05  WS-TOTAL-SALE   PIC 99999V99 VALUE ZERO.
+		   05  WS-SALE-C       PIC 99999V99.
+           05  WS-TAX-RATE     PIC V99 VALUE .07.
+           05  WS-TAX-C        PIC 99999V99.
+           05  WS-TOTAL-WITH-TAX-C PIC 999999V99.
+
+       01  WS-DATE.
+           05  WS-YEAR         PIC 99.
+           05  WS-MONTH        PIC 99.
+           05  WS-DAY          PIC 99.
+
+       01  WS-EOF-SWITCH          PIC X VALUE "N".
+           88  ENDOFSALESFILE         VALUE "Y".
+           88  MORE-SALES-RECORDS     VALUE "N".
+
+       01  WS-INVENTORY-FILE-STATUS PIC XX.
+           88  WS-INVENTORY-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-CUSTHIST-FILE-STATUS PIC XX.
+           88  WS-CUSTHIST-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-CUSTHIST-SWITCH       PIC X.
+           88  WS-CUSTHIST-ON-FILE      VALUE "Y".
+           88  WS-CUSTHIST-NOT-ON-FILE  VALUE "N".
+
+       01  WS-INVENTORY-COUNT     PIC 99 VALUE ZERO.
+       01  WS-INVENTORY-TABLE.
+           05  WS-INVENTORY-ENTRY OCCURS 50 TIMES.
+               10  WS-INV-DESCRIPTION    PIC X(20).
+               10  WS-INV-ON-HAND        PIC 9(5).
+               10  WS-INV-THRESHOLD      PIC 9(5).
+       01  WS-INVENTORY-IDX       PIC 99.
+
+       01  WS-ITEM-FOUND-SWITCH   PIC X.
+           88  WS-ITEM-FOUND          VALUE "Y".
+           88  WS-ITEM-NOT-FOUND      VALUE "N".
+
+       01  WS-ITEM-SUMMARY-COUNT  PIC 99 VALUE ZERO.
+       01  WS-ITEM-SUMMARY-TABLE.
+           05  WS-ITEM-SUMMARY-ENTRY OCCURS 50 TIMES.
+               10  WS-IS-DESCRIPTION     PIC X(20).
+               10  WS-IS-QUANTITY        PIC 9(7).
+               10  WS-IS-AMOUNT          PIC 9(9)V99.
+       01  WS-ITEM-SUMMARY-IDX    PIC 99.
+       01  WS-FOUND-IDX           PIC 99.
+       01  WS-SORT-I              PIC 99.
+       01  WS-SORT-J              PIC 99.
+       01  WS-SORT-TEMP-ENTRY.
+           05  FILLER              PIC X(20).
+           05  FILLER              PIC X(7).
+           05  FILLER              PIC X(11).
+
+       01  HEADING-LINE-1.
+           05 FILLER           PIC X(46) VALUE SPACES.
+           05 FILLER           PIC X(21) VALUE 'PET SUPPLIES AND MORE'.
+
+       01  HEADING-LINE-2.
+           05 FILLER           PIC X(16) VALUE 'ITEM DESCRIPTION'.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'PRICE'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'QUANTITY'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'TOTAL'.
+
+	   01  DETAIL-LINE.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 DET-DESCRIPTION  PIC X(20).
+           05 FILLER           PIC X(9)  VALUE SPACES.
+           05 DET-PRICE        PIC $,$$9.99.
+           05 FILLER           PIC X(8)  VALUE SPACES.
+           05 DET-QUANTITY     PIC Z9.
+           05 FILLER           PIC X(7)  VALUE SPACES.
+           05 DET-ITEM-TOTAL   PIC $$,$$9.99.
+
+       01  DETAIL-CUSTOMER-LINE-1.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE '===================='.
+           05 FILLER           PIC X(20) VALUE '===================='.
+           05 FILLER           PIC X(20) VALUE '===================='.
+
+       01  DETAIL-CUSTOMER-LINE-2.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 DET-CUSTOMER     PIC X(15).
+           05 FILLER           PIC X(10) VALUE 'QUANTITY: '.
+           05 DET-QUANTITY-C   PIC 99999.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'SUB-TOTAL:'.
+           05 DET-PRICE-C      PIC $$$,$$9.99.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+
+       01  DETAIL-CUSTOMER-LINE-3.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(15) VALUE SPACES.
+           05 FILLER           PIC X(5)  VALUE 'TAX: '.
+           05 DET-TAX-C        PIC $$$,$$9.99.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 FILLER           PIC X(7)  VALUE 'TOTAL: '.
+           05 DET-TOTAL-WITH-TAX-C  PIC $$$$,$$9.99.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+
+       01  BLANK-LINE.
+           05 FILLER           PIC X(80) VALUE SPACES.
+
+	   01  DETAIL-TOTAL-LINE.
+           05 FILLER           PIC X(7) VALUE SPACES.
+	       05 FILLER           PIC X(19)  VALUE
+	          "    TOTAL QUANITY: ".
+	       05 DET-TOTAL-QUANT  PIC 999.
+	       05 FILLER           PIC XX.
+	       05 FILLER           PIC X(23)  VALUE
+	          "TOTAL AMOUNT: ".
+	       05 FILLER           PIC X(1)  VALUE SPACES.
+	       05 DET-TOT-SALES    PIC $$,$$$,$$9.99.
+	       05 FILLER           PIC X(3)  VALUE SPACES.
+
+       01  TOP-SELLERS-HEADING.
+           05 FILLER           PIC X(30) VALUE SPACES.
+           05 FILLER           PIC X(17) VALUE "TOP SELLING ITEMS".
+
+       01  TOP-SELLERS-COLUMN-HEADING.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE "ITEM DESCRIPTION".
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 FILLER           PIC X(9)  VALUE "TOTAL QTY".
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 FILLER           PIC X(11) VALUE "TOTAL SALES".
+
+       01  TOP-SELLERS-LINE.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 TS-DESCRIPTION    PIC X(20).
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 TS-QUANTITY       PIC ZZZZZZ9.
+           05 FILLER           PIC X(4)  VALUE SPACES.
+           05 TS-AMOUNT         PIC $$,$$$,$$9.99.
+           05 FILLER           PIC X(2)  VALUE SPACES.
+           05 TS-ALERT          PIC X(21).
+
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN INPUT PETSALESFILE.
+           OPEN OUTPUT PETSALESREPORT.
+
+           OPEN I-O CUSTOMERHISTFILE.
+           IF WS-CUSTHIST-FILE-NOT-FOUND
+               OPEN OUTPUT CUSTOMERHISTFILE
+               CLOSE CUSTOMERHISTFILE
+               OPEN I-O CUSTOMERHISTFILE
+           END-IF.
+
+           PERFORM 0110-LOAD-INVENTORY.
+
+            READ PETSALESFILE
+			  AT END SET ENDOFSALESFILE TO TRUE
+			  END-READ.
+      *     DISPLAY HEADING-LINE-1.
+           WRITE VALID-SALES-RECORD FROM HEADING-LINE-1
+               AFTER ADVANCING 1 LINE.
+           WRITE VALID-SALES-RECORD FROM HEADING-LINE-2
+               AFTER ADVANCING 1 LINE.
+      *     DISPLAY HEADING-LINE-2.
+
+		   PERFORM 0200-PROCESS-CUSTOMER UNTIL ENDOFSALESFILE
+		   PERFORM 0295-PRINT-TOP-SELLERS.
+		   PERFORM 0290-PRINT-TOTAL.
+		   PERFORM 0300-STOP-RUN.
+	   0100-END.
+
+       0110-LOAD-INVENTORY.
+           MOVE ZERO TO WS-INVENTORY-COUNT.
+           OPEN INPUT INVENTORYFILE.
+           IF NOT WS-INVENTORY-FILE-NOT-FOUND
+               READ INVENTORYFILE
+                   AT END SET ENDOFINVENTORY TO TRUE
+               END-READ
+               PERFORM 0120-LOAD-ONE-INVENTORY-ITEM
+                   UNTIL ENDOFINVENTORY
+               CLOSE INVENTORYFILE
+           END-IF.
+       0110-END.
+
+       0120-LOAD-ONE-INVENTORY-ITEM.
+           IF WS-INVENTORY-COUNT >= 50
+               DISPLAY "PETINVENTORY.DAT HAS MORE THAN 50 ITEMS - "
+                   "STOPPING AT ITEM 50"
+               SET ENDOFINVENTORY TO TRUE
+           ELSE
+               ADD 1 TO WS-INVENTORY-COUNT
+               MOVE INV-DESCRIPTION TO
+                   WS-INV-DESCRIPTION(WS-INVENTORY-COUNT)
+               MOVE INV-ON-HAND TO
+                   WS-INV-ON-HAND(WS-INVENTORY-COUNT)
+               MOVE INV-REORDER-THRESHOLD TO
+                   WS-INV-THRESHOLD(WS-INVENTORY-COUNT)
+               READ INVENTORYFILE
+                   AT END SET ENDOFINVENTORY TO TRUE
+               END-READ
+           END-IF.
+       0120-END.
+
+       0200-PROCESS-CUSTOMER.
+
+           MOVE 0 TO WS-SALE-C.
+           MOVE 0 TO WS-QUANT-C.
+           MOVE 1 TO WS-A.
+
+           PERFORM 0220-PROCESS-ITEMS ITEM-COUNT TIMES.
+
+		   COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + WS-SALE-C.
+		   COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + WS-QUANT-C.
+
+           COMPUTE WS-TAX-C ROUNDED = WS-SALE-C * WS-TAX-RATE.
+           COMPUTE WS-TOTAL-WITH-TAX-C = WS-SALE-C + WS-TAX-C.
+
+           MOVE LASTNAME TO DET-CUSTOMER.
+           MOVE WS-QUANT-C TO DET-QUANTITY-C.
+           MOVE WS-SALE-C TO DET-PRICE-C.
+           MOVE WS-TAX-C TO DET-TAX-C.
+           MOVE WS-TOTAL-WITH-TAX-C TO DET-TOTAL-WITH-TAX-C.
+
+           WRITE VALID-SALES-RECORD FROM DETAIL-CUSTOMER-LINE-1
+               AFTER ADVANCING 1 LINE.
+           WRITE VALID-SALES-RECORD FROM DETAIL-CUSTOMER-LINE-2
+               AFTER ADVANCING 1 LINE.
+           WRITE VALID-SALES-RECORD FROM DETAIL-CUSTOMER-LINE-3
+               AFTER ADVANCING 1 LINE.
+           WRITE VALID-SALES-RECORD FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+      *     DISPLAY DETAIL-CUSTOMER-LINE-1.
+      *     DISPLAY DETAIL-CUSTOMER-LINE-2.
+
+           PERFORM 0250-UPDATE-CUSTOMER-HISTORY.
+
+           READ PETSALESFILE
+			  AT END SET ENDOFSALESFILE TO TRUE
+			  END-READ.
+
+       0200-END.
+
+       0220-PROCESS-ITEMS.
+
+           MOVE DESCRIPTION(WS-A) TO DET-DESCRIPTION.
+		   MOVE PRICE(WS-A) TO DET-PRICE.
+		   MOVE QUANTITY(WS-A) TO DET-QUANTITY.
+
+	   	   COMPUTE WS-ITEM-TOTAL = PRICE(WS-A) * QUANTITY(WS-A).
+           COMPUTE WS-QUANT-C = WS-QUANT-C + QUANTITY(WS-A).
+           COMPUTE WS-SALE-C = WS-SALE-C + WS-ITEM-TOTAL.
+
+		   MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
+           WRITE VALID-SALES-RECORD FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+      *     DISPLAY DETAIL-LINE.
+
+           PERFORM 0230-ACCUMULATE-ITEM-SUMMARY.
+
+           ADD 1 TO WS-A.
+
+       0220-END.
+
+       0230-ACCUMULATE-ITEM-SUMMARY.
+           SET WS-ITEM-NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-FOUND-IDX.
+
+           PERFORM 0231-FIND-ITEM-SUMMARY-ENTRY
+               VARYING WS-ITEM-SUMMARY-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-SUMMARY-IDX > WS-ITEM-SUMMARY-COUNT
+                  OR WS-ITEM-FOUND.
+
+           IF WS-ITEM-FOUND
+               ADD QUANTITY(WS-A) TO WS-IS-QUANTITY(WS-FOUND-IDX)
+               ADD WS-ITEM-TOTAL TO WS-IS-AMOUNT(WS-FOUND-IDX)
+           ELSE
+               IF WS-ITEM-SUMMARY-COUNT < 50
+                   ADD 1 TO WS-ITEM-SUMMARY-COUNT
+                   MOVE DESCRIPTION(WS-A) TO
+                       WS-IS-DESCRIPTION(WS-ITEM-SUMMARY-COUNT)
+                   MOVE QUANTITY(WS-A) TO
+                       WS-IS-QUANTITY(WS-ITEM-SUMMARY-COUNT)
+                   MOVE WS-ITEM-TOTAL TO
+                       WS-IS-AMOUNT(WS-ITEM-SUMMARY-COUNT)
+               ELSE
+                   DISPLAY "MORE THAN 50 DISTINCT ITEM DESCRIPTIONS - "
+                       "SKIPPING ", DESCRIPTION(WS-A)
+               END-IF
+           END-IF.
+       0230-END.
+
+       0231-FIND-ITEM-SUMMARY-ENTRY.
+           IF WS-IS-DESCRIPTION(WS-ITEM-SUMMARY-IDX) = DESCRIPTION(WS-A)
+               SET WS-ITEM-FOUND TO TRUE
+               MOVE WS-ITEM-SUMMARY-IDX TO WS-FOUND-IDX
+           END-IF.
+       0231-END.
+
+       0250-UPDATE-CUSTOMER-HISTORY.
+           MOVE CUSTOMER-ID TO CH-CUSTOMER-ID.
+           READ CUSTOMERHISTFILE
+               INVALID KEY SET WS-CUSTHIST-NOT-ON-FILE TO TRUE
+               NOT INVALID KEY SET WS-CUSTHIST-ON-FILE TO TRUE
+           END-READ.
+
+           IF WS-CUSTHIST-ON-FILE
+               ADD WS-QUANT-C TO CH-LIFETIME-QUANTITY
+               ADD WS-SALE-C TO CH-LIFETIME-SALES
+               REWRITE CUSTOMERHIST-RECORD
+           ELSE
+               MOVE SPACES TO CUSTOMERHIST-RECORD
+               MOVE CUSTOMER-ID TO CH-CUSTOMER-ID
+               STRING FUNCTION TRIM(FIRSTNAME) DELIMITED BY SIZE
+                      SPACE                    DELIMITED BY SIZE
+                      FUNCTION TRIM(LASTNAME)  DELIMITED BY SIZE
+                   INTO CH-CUSTOMER-NAME
+               MOVE WS-QUANT-C TO CH-LIFETIME-QUANTITY
+               MOVE WS-SALE-C TO CH-LIFETIME-SALES
+               WRITE CUSTOMERHIST-RECORD
+           END-IF.
+       0250-END.
+
+       0290-PRINT-TOTAL.
+
+		   MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
+		   MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
+
+           WRITE VALID-SALES-RECORD FROM DETAIL-TOTAL-LINE.
+      *     DISPLAY DETAIL-TOTAL-LINE.
+
+	   0290-END.
+
+       0295-PRINT-TOP-SELLERS.
+           IF WS-ITEM-SUMMARY-COUNT > 0
+               PERFORM 0297-SORT-ITEM-SUMMARY
+
+               WRITE VALID-SALES-RECORD FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE
+               WRITE VALID-SALES-RECORD FROM TOP-SELLERS-HEADING
+                   AFTER ADVANCING 1 LINE
+               WRITE VALID-SALES-RECORD FROM
+                   TOP-SELLERS-COLUMN-HEADING
+                   AFTER ADVANCING 1 LINE
+
+               PERFORM 0296-PRINT-ONE-ITEM-SUMMARY
+                   VARYING WS-ITEM-SUMMARY-IDX FROM 1 BY 1
+                   UNTIL WS-ITEM-SUMMARY-IDX > WS-ITEM-SUMMARY-COUNT
+           END-IF.
+       0295-END.
+
+       0296-PRINT-ONE-ITEM-SUMMARY.
+           MOVE SPACES TO TOP-SELLERS-LINE.
+           MOVE WS-IS-DESCRIPTION(WS-ITEM-SUMMARY-IDX)
+               TO TS-DESCRIPTION.
+           MOVE WS-IS-QUANTITY(WS-ITEM-SUMMARY-IDX) TO TS-QUANTITY.
+           MOVE WS-IS-AMOUNT(WS-ITEM-SUMMARY-IDX) TO TS-AMOUNT.
+
+           PERFORM 0298-CHECK-REORDER-ALERT.
+
+           WRITE VALID-SALES-RECORD FROM TOP-SELLERS-LINE
+               AFTER ADVANCING 1 LINE.
+       0296-END.
+
+       0298-CHECK-REORDER-ALERT.
+           MOVE SPACES TO TS-ALERT.
+           SET WS-ITEM-NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-INVENTORY-IDX.
+
+           PERFORM 0299-FIND-INVENTORY-ENTRY
+               VARYING WS-INVENTORY-IDX FROM 1 BY 1
+               UNTIL WS-INVENTORY-IDX > WS-INVENTORY-COUNT
+                  OR WS-ITEM-FOUND.
+
+           IF WS-ITEM-FOUND
+               IF (WS-INV-ON-HAND(WS-FOUND-IDX) -
+                   WS-IS-QUANTITY(WS-ITEM-SUMMARY-IDX))
+                       < WS-INV-THRESHOLD(WS-FOUND-IDX)
+                   MOVE "*** REORDER ALERT ***" TO TS-ALERT
+               END-IF
+           END-IF.
+       0298-END.
+
+       0299-FIND-INVENTORY-ENTRY.
+           IF WS-INV-DESCRIPTION(WS-INVENTORY-IDX) =
+               WS-IS-DESCRIPTION(WS-ITEM-SUMMARY-IDX)
+               SET WS-ITEM-FOUND TO TRUE
+               MOVE WS-INVENTORY-IDX TO WS-FOUND-IDX
+           END-IF.
+       0299-END.
+
+       0297-SORT-ITEM-SUMMARY.
+           PERFORM 0320-BUBBLE-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-ITEM-SUMMARY-COUNT.
+       0297-END.
+
+       0320-BUBBLE-PASS.
+           PERFORM 0330-BUBBLE-COMPARE
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-ITEM-SUMMARY-COUNT - WS-SORT-I.
+       0320-END.
+
+       0330-BUBBLE-COMPARE.
+           IF WS-IS-QUANTITY(WS-SORT-J) <
+                   WS-IS-QUANTITY(WS-SORT-J + 1)
+               MOVE WS-ITEM-SUMMARY-ENTRY(WS-SORT-J)
+                   TO WS-SORT-TEMP-ENTRY
+               MOVE WS-ITEM-SUMMARY-ENTRY(WS-SORT-J + 1)
+                   TO WS-ITEM-SUMMARY-ENTRY(WS-SORT-J)
+               MOVE WS-SORT-TEMP-ENTRY
+                   TO WS-ITEM-SUMMARY-ENTRY(WS-SORT-J + 1)
+           END-IF.
+       0330-END.
+
+       0300-STOP-RUN.
+	       CLOSE PETSALESFILE.
+           CLOSE PETSALESREPORT.
+           CLOSE CUSTOMERHISTFILE.
+           STOP RUN.
+
+       END PROGRAM PETSTORECHALLENGE.
