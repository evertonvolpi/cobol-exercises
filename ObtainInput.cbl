@@ -1,19 +1,230 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. "OBTAININTPUT".
        AUTHOR.     EVERTON VOLPI.
-      *This is a comment 
+      *This is a comment
       *Columns 8-11 A Margin
-      *Columns 12-72 B Margin 
+      *Columns 12-72 B Margin
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-08  EV  EXTENDED INTO EMPLOYEE INTAKE SCREEN
+      *  2026-08-08  EV  ADDED BLANK-NAME VALIDATION
+      *  2026-08-08  EV  ADDED SESSION AUDIT TRAIL
+      *  2026-08-08  EV  ADDED DUPLICATE-NAME CHECK AGAINST ACME.DAT
+      *  2026-08-08  EV  ADDED SELECTABLE GREETING LANGUAGE
        ENVIRONMENT DIVISION.
-            
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "OBTAINAUDIT.DAT"
+               FILE STATUS IS WS-AUDIT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACME-LOOKUP-FILE ASSIGN TO "ACME.DAT"
+               FILE STATUS IS WS-ACME-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID           PIC 9(7).
+           05 EMP-NAME         PIC A(20).
+           05 EMP-DEPARTMENT   PIC X(10).
+           05 EMP-HIRE-DATE    PIC 9(8).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-NAME         PIC A(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-DATE         PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 AUD-TIME         PIC 9(6).
+
+      *This mirrors the ACME record layout FUSEEMPLOYEES reads from
+      *ACMEFILE - a 7-digit id followed by last/first name fields,
+      *department, hire date, and gender.
+       FD ACME-LOOKUP-FILE.
+       01 ACME-LOOKUP-RECORD.
+           88 ACME-LOOKUP-EOF     VALUE HIGH-VALUES.
+           05 ACME-EMPLOYEE-ID    PIC 9(7).
+           05 ACME-LAST-NAME      PIC X(10).
+           05 ACME-FIRST-NAME     PIC X(10).
+           05 ACME-DEPARTMENT     PIC X(10).
+           05 ACME-HIRE-DATE      PIC 9(8).
+           05 ACME-GENDER         PIC X.
+           05 FILLER              PIC X(4).
+
        WORKING-STORAGE SECTION.
        01 NAME PIC A(20).
 
+       01 WS-EMPLOYEE-ID     PIC 9(7).
+       01 WS-DEPARTMENT      PIC X(10).
+       01 WS-HIRE-DATE       PIC 9(8).
+
+       01 WS-EMPLOYEE-FILE-STATUS PIC XX.
+           88 WS-EMPLOYEE-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-AUDIT-FILE-STATUS    PIC XX.
+           88 WS-AUDIT-FILE-NOT-FOUND    VALUE "35".
+
+       01 WS-ACME-FILE-STATUS    PIC XX.
+           88 WS-ACME-FILE-NOT-FOUND    VALUE "35".
+
+       01 WS-ACME-FULL-NAME      PIC X(21) VALUE SPACES.
+
+       01 WS-DUPLICATE-SWITCH    PIC X.
+           88 WS-DUPLICATE-FOUND    VALUE "Y".
+           88 WS-DUPLICATE-NOT-FOUND VALUE "N".
+
+       01 WS-LANGUAGE            PIC X.
+           88 WS-LANG-ENGLISH        VALUE "E" "e".
+           88 WS-LANG-SPANISH        VALUE "S" "s".
+           88 WS-LANG-PORTUGUESE     VALUE "P" "p".
+
+       01 WS-LANG-IDX            PIC 9.
+
+       01 WS-GREETING-MESSAGE    PIC X(30).
+
+       01 WS-GREETING-VALUES.
+           05 FILLER PIC X(31) VALUE "EIt is nice to meet you,      ".
+           05 FILLER PIC X(31) VALUE "SEs un placer conocerte,      ".
+           05 FILLER PIC X(31) VALUE "PE um prazer te conhecer,     ".
+
+       01 WS-GREETING-TABLE REDEFINES WS-GREETING-VALUES.
+           05 WS-GREETING-ENTRY OCCURS 3 TIMES.
+               10 WS-GREETING-LANG   PIC X.
+               10 WS-GREETING-TEXT   PIC X(30).
+
        PROCEDURE DIVISION.
-           0100-START-HERE.
-               DISPLAY "Please enter your name".
-               ACCEPT NAME.
-               DISPLAY "It is nice to meet you, ", NAME.               
-       STOP RUN.
+       0100-START-HERE.
+           MOVE SPACES TO NAME.
+           PERFORM UNTIL NAME NOT = SPACES
+               DISPLAY "Please enter your name"
+               ACCEPT NAME
+               IF NAME = SPACES
+                   DISPLAY "Name cannot be blank, please re-enter"
+               END-IF
+           END-PERFORM.
+
+           PERFORM 0120-CHECK-DUPLICATE-NAME
+               THRU 0120-CHECK-DUPLICATE-NAME-EXIT.
+           IF WS-DUPLICATE-FOUND
+               DISPLAY "WARNING: ", NAME,
+                   " already appears on file in ACME.DAT"
+           END-IF.
+
+           DISPLAY "Select greeting language - (E)nglish, "
+               "(S)panish, (P)ortuguese: " WITH NO ADVANCING.
+           ACCEPT WS-LANGUAGE.
+           MOVE FUNCTION UPPER-CASE(WS-LANGUAGE) TO WS-LANGUAGE.
+           PERFORM 0140-FIND-GREETING THRU 0140-FIND-GREETING-EXIT.
+
+           DISPLAY WS-GREETING-MESSAGE, " ", NAME.
+
+           DISPLAY "Please enter your employee id".
+           ACCEPT WS-EMPLOYEE-ID.
+
+           DISPLAY "Please enter your department".
+           ACCEPT WS-DEPARTMENT.
+
+           DISPLAY "Please enter your hire date (YYYYMMDD)".
+           ACCEPT WS-HIRE-DATE.
+
+           PERFORM 0200-WRITE-EMPLOYEE THRU 0200-WRITE-EMPLOYEE-EXIT.
+           PERFORM 0300-WRITE-AUDIT THRU 0300-WRITE-AUDIT-EXIT.
+
+           STOP RUN.
+
+       0120-CHECK-DUPLICATE-NAME.
+           SET WS-DUPLICATE-NOT-FOUND TO TRUE.
+
+           OPEN INPUT ACME-LOOKUP-FILE.
+           IF NOT WS-ACME-FILE-NOT-FOUND
+               READ ACME-LOOKUP-FILE
+                   AT END SET ACME-LOOKUP-EOF TO TRUE
+               END-READ
+               PERFORM 0130-CHECK-ONE-ACME-RECORD
+                   THRU 0130-CHECK-ONE-ACME-RECORD-EXIT
+                   UNTIL ACME-LOOKUP-EOF OR WS-DUPLICATE-FOUND
+               CLOSE ACME-LOOKUP-FILE
+           END-IF.
+       0120-CHECK-DUPLICATE-NAME-EXIT.
+           EXIT.
+
+       0130-CHECK-ONE-ACME-RECORD.
+           MOVE SPACES TO WS-ACME-FULL-NAME.
+           STRING FUNCTION TRIM(ACME-FIRST-NAME) DELIMITED BY SIZE
+                  SPACE                           DELIMITED BY SIZE
+                  FUNCTION TRIM(ACME-LAST-NAME)   DELIMITED BY SIZE
+               INTO WS-ACME-FULL-NAME.
+
+           IF WS-ACME-FULL-NAME = NAME
+               SET WS-DUPLICATE-FOUND TO TRUE
+           END-IF.
+
+           READ ACME-LOOKUP-FILE
+               AT END SET ACME-LOOKUP-EOF TO TRUE
+           END-READ.
+       0130-CHECK-ONE-ACME-RECORD-EXIT.
+           EXIT.
+
+       0140-FIND-GREETING.
+           MOVE SPACES TO WS-GREETING-MESSAGE.
+           PERFORM 0145-CHECK-GREETING-ENTRY
+               THRU 0145-CHECK-GREETING-ENTRY-EXIT
+               VARYING WS-LANG-IDX FROM 1 BY 1
+               UNTIL WS-LANG-IDX > 3
+                  OR WS-GREETING-MESSAGE NOT = SPACES.
+
+           IF WS-GREETING-MESSAGE = SPACES
+               MOVE WS-GREETING-TEXT(1) TO WS-GREETING-MESSAGE
+           END-IF.
+       0140-FIND-GREETING-EXIT.
+           EXIT.
+
+       0145-CHECK-GREETING-ENTRY.
+           IF WS-GREETING-LANG(WS-LANG-IDX) = WS-LANGUAGE
+               MOVE WS-GREETING-TEXT(WS-LANG-IDX) TO WS-GREETING-MESSAGE
+           END-IF.
+       0145-CHECK-GREETING-ENTRY-EXIT.
+           EXIT.
+
+       0200-WRITE-EMPLOYEE.
+           OPEN EXTEND EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-FILE-NOT-FOUND
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN EXTEND EMPLOYEE-FILE
+           END-IF.
+
+           MOVE WS-EMPLOYEE-ID TO EMP-ID.
+           MOVE NAME           TO EMP-NAME.
+           MOVE WS-DEPARTMENT  TO EMP-DEPARTMENT.
+           MOVE WS-HIRE-DATE   TO EMP-HIRE-DATE.
+           WRITE EMPLOYEE-RECORD.
+
+           CLOSE EMPLOYEE-FILE.
+       0200-WRITE-EMPLOYEE-EXIT.
+           EXIT.
+
+       0300-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+           MOVE NAME TO AUD-NAME.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           WRITE AUDIT-RECORD.
+
+           CLOSE AUDIT-FILE.
+       0300-WRITE-AUDIT-EXIT.
+           EXIT.
+
        END PROGRAM OBTAININTPUT.
