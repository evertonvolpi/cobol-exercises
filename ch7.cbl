@@ -1,10 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CH7.
-
+      *
+      *MODIFICATION HISTORY:
+      *  2026-08-08  EV  ADDED RAININFO OVERFLOW GUARD AND FIXED THE
+      *                  DISPLAY LOOP TO ONLY SHOW ROWS ACTUALLY READ
+      *  2026-08-08  EV  ADDED MONTHLY RAINFALL AGGREGATE SUMMARY
+      *  2026-08-08  EV  ACTIVATED KEYED LOOKUP OF RAININFO BY TABLEID
+      *  2026-08-08  EV  ADDED WEATHERRPT.DAT DETAIL REPORT OUTPUT
+      *  2026-08-08  EV  ADDED MULTI-YEAR COMPARISON MODE
+      *  2026-08-08  EV  KEYED RAININFO BY TABLEID AND TABLEYEAR SO
+      *                  MULTI-YEAR MODE KEEPS ALL YEARS RESIDENT AND
+      *                  CAN LOOK UP A RECORD FROM ANY LOADED YEAR
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT WEATHER ASSIGN TO "weather2020.dat"
+       SELECT WEATHER ASSIGN TO DYNAMIC WS-WEATHER-FILENAME
+           FILE STATUS IS WS-WEATHER-FILE-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WEATHERRPT ASSIGN TO "WEATHERRPT.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -21,12 +35,52 @@
                03 RAINED       PIC X(5)
                    OCCURS 6 TIMES.
 
+       FD WEATHERRPT.
+       01 WEATHERRPTLINE           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
            05 TOTALLINES       PIC 999 VALUE ZEROES.
-           05 RAININFO OCCURS 100 TIMES.
-      *     KEY IS TABLEID.
-      *     INDEXED BY WEATHERINDEX.
+           05 WS-DISPLAY-IDX   PIC 999 VALUE ZEROES.
+           05 WS-SUMMARY-IDX   PIC 99  VALUE ZEROES.
+           05 WS-BIMONTH-IDX   PIC 9   VALUE ZEROES.
+           05 WS-MONTH-TOTALS  PIC 999 OCCURS 12 TIMES.
+           05 WS-LOOKUP-ID     PIC 9(6) VALUE ZEROES.
+           05 WS-RUN-MODE      PIC X.
+               88 WS-MULTI-YEAR-MODE VALUE "M" "m".
+           05 WS-YEAR-IDX      PIC 9.
+           05 WS-YEAR-RAINY-COUNT PIC 9(5).
+           05 WS-MAX-ROWS-FOR-RUN PIC 999 VALUE 100.
+           05 WS-YEAR-START-IDX   PIC 999 VALUE ZEROES.
+           05 WS-RANGE-START-IDX  PIC 999 VALUE ZEROES.
+           05 WS-SORT-I           PIC 999.
+           05 WS-SORT-J           PIC 999.
+           05 WS-SORT-TEMP-ENTRY  PIC X(46).
+
+       01 WS-WEATHER-FILENAME  PIC X(20) VALUE "weather2020.dat".
+
+       01 WS-WEATHER-FILE-STATUS PIC XX.
+           88 WS-WEATHER-FILE-NOT-FOUND VALUE "35".
+
+       01 WS-YEAR-FILES.
+           05 FILLER PIC X(20) VALUE "weather2020.dat".
+           05 FILLER PIC X(20) VALUE "weather2021.dat".
+           05 FILLER PIC X(20) VALUE "weather2022.dat".
+           05 FILLER PIC X(20) VALUE "weather2023.dat".
+           05 FILLER PIC X(20) VALUE "weather2024.dat".
+
+       01 WS-YEAR-FILE-TABLE REDEFINES WS-YEAR-FILES.
+           05 WS-YEAR-FILE-ENTRY PIC X(20) OCCURS 5 TIMES.
+
+       01 WS-YEAR-RESULTS.
+           05 WS-YEAR-RESULT-ENTRY OCCURS 5 TIMES.
+               10 WS-YR-RESULT-YEAR   PIC 9(4).
+               10 WS-YR-RESULT-COUNT  PIC 9(5).
+               10 WS-YR-RESULT-FOUND  PIC X.
+                   88 WS-YR-RESULT-IS-FOUND VALUE "Y".
+           05 RAININFO OCCURS 1 TO 500 TIMES DEPENDING ON TOTALLINES
+               ASCENDING KEY IS TABLEID TABLEYEAR
+               INDEXED BY WEATHERINDEX.
                10 TABLEID      PIC 9(6).
                10 TABLEMONTH   PIC 9(2).
                10 TABLEDAY     PIC 9(2).
@@ -50,60 +104,239 @@
               07 FILLER     PIC XX VALUE SPACES.
               07 WS-BIMONTH  PIC X(5).
 
+       01  WS-SUMMARY-LINE.
+           05 FILLER           PIC X(6)  VALUE "MONTH ".
+           05 WS-SUM-MONTH     PIC 99.
+           05 FILLER           PIC X(16) VALUE " - RAINY COUNT: ".
+           05 WS-SUM-COUNT     PIC ZZ9.
+
        PROCEDURE DIVISION.
        0100-BEGIN.
 
-           OPEN INPUT WEATHER.
-           READ WEATHER
-               AT END SET ENDOFFILE TO TRUE
-               END-READ.
+           DISPLAY "MODE - (S)INGLE YEAR OR (M)ULTI-YEAR COMPARISON: "
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+
+           IF WS-MULTI-YEAR-MODE
+               PERFORM 0290-MULTI-YEAR-COMPARE
+           ELSE
+               PERFORM 0190-SINGLE-YEAR-PROCESS
+           END-IF.
 
-           COMPUTE TOTALLINES = 1.
-           PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-           PERFORM 0250-DISPLAY-DETAILS.
            PERFORM 0300-STOP-RUN.
 
 
        0100-END.
 
+       0190-SINGLE-YEAR-PROCESS.
+
+           MOVE "weather2020.dat" TO WS-WEATHER-FILENAME.
+           MOVE 100 TO WS-MAX-ROWS-FOR-RUN.
+           MOVE ZERO TO TOTALLINES.
+           OPEN INPUT WEATHER.
+           OPEN OUTPUT WEATHERRPT.
+
+           IF WS-WEATHER-FILE-NOT-FOUND
+               DISPLAY "WEATHER FILE NOT FOUND: ", WS-WEATHER-FILENAME
+           ELSE
+               READ WEATHER
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+               PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE
+               CLOSE WEATHER
+           END-IF.
+
+           PERFORM 0250-DISPLAY-DETAILS.
+           PERFORM 0270-MONTHLY-SUMMARY.
+           PERFORM 0280-LOOKUP-BY-ID.
+
+           CLOSE WEATHERRPT.
+       0190-END.
+
        0200-PROCESS-RECORDS.
-           
-           MOVE LINEID TO TABLEID(TOTALLINES).           
-           MOVE LINEMONTH TO TABLEMONTH(TOTALLINES).           
-           MOVE LINEDAY TO TABLEDAY(TOTALLINES).           
-           MOVE LINEYEAR TO TABLEYEAR(TOTALLINES).           
-           MOVE LINEMM TO TABLEMM(TOTALLINES).           
-           MOVE RAINED(1) TO BIMONTH(TOTALLINES,1).           
-           MOVE RAINED(2) TO BIMONTH(TOTALLINES,2).           
-           MOVE RAINED(3) TO BIMONTH(TOTALLINES,3).           
-           MOVE RAINED(4) TO BIMONTH(TOTALLINES,4).          
-           MOVE RAINED(5) TO BIMONTH(TOTALLINES,5).         
-           MOVE RAINED(6) TO BIMONTH(TOTALLINES,6).
-           COMPUTE TOTALLINES = TOTALLINES + 1.
-           READ WEATHER AT END SET ENDOFFILE TO TRUE END-READ.        
+
+           IF TOTALLINES >= WS-MAX-ROWS-FOR-RUN
+               DISPLAY "WEATHER DATA HAS MORE ROWS THAN THIS RUN CAN ",
+                   "HOLD (", WS-MAX-ROWS-FOR-RUN, ") - STOPPING"
+               SET ENDOFFILE TO TRUE
+           ELSE
+               ADD 1 TO TOTALLINES
+               MOVE LINEID TO TABLEID(TOTALLINES)
+               MOVE LINEMONTH TO TABLEMONTH(TOTALLINES)
+               MOVE LINEDAY TO TABLEDAY(TOTALLINES)
+               MOVE LINEYEAR TO TABLEYEAR(TOTALLINES)
+               MOVE LINEMM TO TABLEMM(TOTALLINES)
+               MOVE RAINED(1) TO BIMONTH(TOTALLINES,1)
+               MOVE RAINED(2) TO BIMONTH(TOTALLINES,2)
+               MOVE RAINED(3) TO BIMONTH(TOTALLINES,3)
+               MOVE RAINED(4) TO BIMONTH(TOTALLINES,4)
+               MOVE RAINED(5) TO BIMONTH(TOTALLINES,5)
+               MOVE RAINED(6) TO BIMONTH(TOTALLINES,6)
+               READ WEATHER AT END SET ENDOFFILE TO TRUE END-READ
+           END-IF.
 
        0200-END.
                
        0250-DISPLAY-DETAILS.
 
-           PERFORM VARYING TOTALLINES FROM 1 BY 1
-               UNTIL TOTALLINES > 100
-               MOVE TABLEID(TOTALLINES) TO WS-ID
-               MOVE TABLEMONTH (TOTALLINES)   TO WS-MONTH
-               MOVE TABLEDAY (TOTALLINES)     TO WS-DAY
-               MOVE TABLEYEAR (TOTALLINES)    TO WS-YEAR
-               MOVE TABLEMM (TOTALLINES)      TO WS-MM
-               MOVE BIMONTH(TOTALLINES,1) TO WS-BIMONTH(1)           
-               MOVE BIMONTH(TOTALLINES,2) TO WS-BIMONTH(2)           
-               MOVE BIMONTH(TOTALLINES,3) TO WS-BIMONTH(3)           
-               MOVE BIMONTH(TOTALLINES,4) TO WS-BIMONTH(4)          
-               MOVE BIMONTH(TOTALLINES,5) TO WS-BIMONTH(5)         
-               MOVE BIMONTH(TOTALLINES,6) TO WS-BIMONTH(6)
+           PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-DISPLAY-IDX > TOTALLINES
+               MOVE TABLEID(WS-DISPLAY-IDX) TO WS-ID
+               MOVE TABLEMONTH (WS-DISPLAY-IDX)   TO WS-MONTH
+               MOVE TABLEDAY (WS-DISPLAY-IDX)     TO WS-DAY
+               MOVE TABLEYEAR (WS-DISPLAY-IDX)    TO WS-YEAR
+               MOVE TABLEMM (WS-DISPLAY-IDX)      TO WS-MM
+               MOVE BIMONTH(WS-DISPLAY-IDX,1) TO WS-BIMONTH(1)
+               MOVE BIMONTH(WS-DISPLAY-IDX,2) TO WS-BIMONTH(2)
+               MOVE BIMONTH(WS-DISPLAY-IDX,3) TO WS-BIMONTH(3)
+               MOVE BIMONTH(WS-DISPLAY-IDX,4) TO WS-BIMONTH(4)
+               MOVE BIMONTH(WS-DISPLAY-IDX,5) TO WS-BIMONTH(5)
+               MOVE BIMONTH(WS-DISPLAY-IDX,6) TO WS-BIMONTH(6)
                DISPLAY WS-DETAIL-LINE
+               WRITE WEATHERRPTLINE FROM WS-DETAIL-LINE
            END-PERFORM.
        0250-END.
 
+       0270-MONTHLY-SUMMARY.
+
+           PERFORM VARYING WS-SUMMARY-IDX FROM 1 BY 1
+               UNTIL WS-SUMMARY-IDX > 12
+               MOVE ZERO TO WS-MONTH-TOTALS(WS-SUMMARY-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-DISPLAY-IDX > TOTALLINES
+               PERFORM VARYING WS-BIMONTH-IDX FROM 1 BY 1
+                   UNTIL WS-BIMONTH-IDX > 6
+                   IF BIMONTH(WS-DISPLAY-IDX,WS-BIMONTH-IDX) = "YES"
+                       ADD 1 TO
+                           WS-MONTH-TOTALS(TABLEMONTH(WS-DISPLAY-IDX))
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "MONTHLY RAINFALL SUMMARY".
+           PERFORM VARYING WS-SUMMARY-IDX FROM 1 BY 1
+               UNTIL WS-SUMMARY-IDX > 12
+               MOVE WS-SUMMARY-IDX TO WS-SUM-MONTH
+               MOVE WS-MONTH-TOTALS(WS-SUMMARY-IDX) TO WS-SUM-COUNT
+               DISPLAY WS-SUMMARY-LINE
+           END-PERFORM.
+       0270-END.
+
+       0280-LOOKUP-BY-ID.
+
+           DISPLAY "ENTER LINEID TO LOOK UP (000000 TO SKIP): "
+               WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-ID.
+
+           IF WS-LOOKUP-ID NOT = ZERO
+               SEARCH ALL RAININFO
+                   AT END
+                       DISPLAY "NO RECORD FOUND FOR LINEID ",
+                           WS-LOOKUP-ID
+                   WHEN TABLEID(WEATHERINDEX) = WS-LOOKUP-ID
+                       MOVE TABLEID(WEATHERINDEX)    TO WS-ID
+                       MOVE TABLEMONTH(WEATHERINDEX)  TO WS-MONTH
+                       MOVE TABLEDAY(WEATHERINDEX)    TO WS-DAY
+                       MOVE TABLEYEAR(WEATHERINDEX)   TO WS-YEAR
+                       MOVE TABLEMM(WEATHERINDEX)     TO WS-MM
+                       MOVE BIMONTH(WEATHERINDEX,1) TO WS-BIMONTH(1)
+                       MOVE BIMONTH(WEATHERINDEX,2) TO WS-BIMONTH(2)
+                       MOVE BIMONTH(WEATHERINDEX,3) TO WS-BIMONTH(3)
+                       MOVE BIMONTH(WEATHERINDEX,4) TO WS-BIMONTH(4)
+                       MOVE BIMONTH(WEATHERINDEX,5) TO WS-BIMONTH(5)
+                       MOVE BIMONTH(WEATHERINDEX,6) TO WS-BIMONTH(6)
+                       DISPLAY "RECORD FOUND: "
+                       DISPLAY WS-DETAIL-LINE
+               END-SEARCH
+           END-IF.
+       0280-END.
+
+       0290-MULTI-YEAR-COMPARE.
+
+           MOVE 500 TO WS-MAX-ROWS-FOR-RUN.
+           MOVE ZERO TO TOTALLINES.
+
+           PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1 UNTIL WS-YEAR-IDX > 5
+               PERFORM 0295-PROCESS-ONE-YEAR
+           END-PERFORM.
+
+           IF TOTALLINES > 0
+               PERFORM 0296-SORT-RAININFO
+           END-IF.
+
+           DISPLAY "YEAR-OVER-YEAR RAINED-DAYS COMPARISON".
+           PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1 UNTIL WS-YEAR-IDX > 5
+               IF WS-YR-RESULT-IS-FOUND(WS-YEAR-IDX)
+                   DISPLAY "YEAR ", WS-YR-RESULT-YEAR(WS-YEAR-IDX),
+                       " - RAINED INDICATORS: ",
+                       WS-YR-RESULT-COUNT(WS-YEAR-IDX)
+               END-IF
+           END-PERFORM.
+
+           PERFORM 0280-LOOKUP-BY-ID.
+       0290-END.
+
+       0295-PROCESS-ONE-YEAR.
+
+           MOVE WS-YEAR-FILE-ENTRY(WS-YEAR-IDX) TO WS-WEATHER-FILENAME.
+           MOVE "N" TO WS-YR-RESULT-FOUND(WS-YEAR-IDX).
+           MOVE TOTALLINES TO WS-YEAR-START-IDX.
+
+           OPEN INPUT WEATHER.
+           IF NOT WS-WEATHER-FILE-NOT-FOUND
+               SET WS-YR-RESULT-IS-FOUND(WS-YEAR-IDX) TO TRUE
+               MOVE ZERO TO WS-YEAR-RAINY-COUNT
+               READ WEATHER AT END SET ENDOFFILE TO TRUE END-READ
+               PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE
+
+               IF TOTALLINES > WS-YEAR-START-IDX
+                   COMPUTE WS-RANGE-START-IDX = WS-YEAR-START-IDX + 1
+                   MOVE TABLEYEAR(WS-RANGE-START-IDX) TO
+                       WS-YR-RESULT-YEAR(WS-YEAR-IDX)
+
+                   PERFORM VARYING WS-DISPLAY-IDX
+                       FROM WS-RANGE-START-IDX BY 1
+                       UNTIL WS-DISPLAY-IDX > TOTALLINES
+                       PERFORM VARYING WS-BIMONTH-IDX FROM 1 BY 1
+                           UNTIL WS-BIMONTH-IDX > 6
+                           IF BIMONTH(WS-DISPLAY-IDX,WS-BIMONTH-IDX)
+                                   = "YES"
+                               ADD 1 TO WS-YEAR-RAINY-COUNT
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-IF
+
+               MOVE WS-YEAR-RAINY-COUNT TO
+                   WS-YR-RESULT-COUNT(WS-YEAR-IDX)
+               CLOSE WEATHER
+           END-IF.
+       0295-END.
+
+       0296-SORT-RAININFO.
+           PERFORM 0297-SORT-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= TOTALLINES.
+       0296-END.
+
+       0297-SORT-PASS.
+           PERFORM 0298-SORT-COMPARE-SWAP
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > TOTALLINES - WS-SORT-I.
+       0297-END.
+
+       0298-SORT-COMPARE-SWAP.
+           IF TABLEID(WS-SORT-J) > TABLEID(WS-SORT-J + 1)
+               OR (TABLEID(WS-SORT-J) = TABLEID(WS-SORT-J + 1)
+                   AND TABLEYEAR(WS-SORT-J) > TABLEYEAR(WS-SORT-J + 1))
+               MOVE RAININFO(WS-SORT-J)     TO WS-SORT-TEMP-ENTRY
+               MOVE RAININFO(WS-SORT-J + 1) TO RAININFO(WS-SORT-J)
+               MOVE WS-SORT-TEMP-ENTRY      TO RAININFO(WS-SORT-J + 1)
+           END-IF.
+       0298-END.
+
        0300-STOP-RUN.
-           CLOSE WEATHER.
            STOP RUN.
            END PROGRAM CH7.
